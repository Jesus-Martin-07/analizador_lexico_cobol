@@ -0,0 +1,38 @@
+//CALTAXJ  JOB (ACCTG),'CALC IMPUESTOS',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//*  JOB:      CALTAXJ                                           *
+//*  PROGRAM:  CAL-TAX                                           *
+//*  PURPOSE:  PROCESO NOCTURNO DESATENDIDO QUE CALCULA EL        *
+//*            IMPUESTO SOBRE LA RENTA DEL EXTRACTO DE INGRESOS   *
+//*            DEL DIA, PARA QUE EL LISTADO ESTE LISTO ANTES DE   *
+//*            LA VENTANA BATCH DE LA MANANA.                     *
+//*  SCHEDULE: LANZADO POR EL PLANIFICADOR - NO REQUIERE OPERADOR.*
+//*--------------------------------------------------------------*
+//*
+//*--------------------------------------------------------------*
+//*  OUTFILE Y EXPFILE SON GDG - CADA SUBMIT NOCTURNO NORMAL      *
+//*  ASIGNA LA GENERACION SIGUIENTE, +1, CON DISP=(NEW,CATLG,     *
+//*  KEEP) PARA QUE UN ABEND CONSERVE LA GENERACION PARCIAL EN    *
+//*  LUGAR DE BORRARLA - EL REINICIO (REQ007) LA NECESITA INTACTA.*
+//*  PARA RESOMETER UN REINICIO SOBRE LA MISMA GENERACION QUE     *
+//*  ABENDIO, CAMBIAR (+1) POR (0) Y DISP=(NEW,CATLG,KEEP) POR    *
+//*  DISP=(MOD,CATLG,KEEP) EN AMBOS DD ANTES DE RESOMETER EL JOB. *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=CALTAX
+//STEPLIB  DD DSN=PROD.CALTAX.LOADLIB,DISP=SHR
+//INFILE   DD DSN=PROD.CALTAX.INGRESOS.DIARIO,DISP=SHR
+//OUTFILE  DD DSN=PROD.CALTAX.RESULTADOS.DIARIO(+1),
+//             DISP=(NEW,CATLG,KEEP),
+//             SPACE=(TRK,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=042,BLKSIZE=4200)
+//AUDITLOG DD DSN=PROD.CALTAX.AUDITORIA,DISP=MOD
+//MASTFILE DD DSN=PROD.CALTAX.MAESTRO.CONTRIB,DISP=SHR
+//CKPTFILE DD DSN=PROD.CALTAX.CHECKPOINT,DISP=MOD
+//EXPFILE  DD DSN=PROD.CALTAX.NOMINA.EXPORT(+1),
+//             DISP=(NEW,CATLG,KEEP),
+//             SPACE=(TRK,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=082,BLKSIZE=8200)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//
