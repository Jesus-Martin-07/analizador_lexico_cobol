@@ -1,72 +1,681 @@
-       
-       
-       IDENTIFICATION DIVISION.
-
-       PROGRAM-ID. CAL-TAX.
-           
-       DATA DIVISION.
-
-       FILE SECTION.
-
-       WORKING-STORAGE SECTION.
-
-       01 ENTRADA PIC 9(9)V99.
-
-       01 IMPUESTOS PIC ZZZZZZZZZ9.99.
-
-       PROCEDURE DIVISION.
-
-       MAIN-PROCEDURE.
-
-           PERFORM INICIO.
-
-           PERFORM ACEPTA-NUMERO.
-
-           PERFORM MUESTRA-RESULTADO.
-
-           PERFORM OTRO-NUMERO WITH TEST AFTER UNTIL ENTRADA = 0.
-
-           PERFORM FIN.
-       INICIO.
-
-           DISPLAY 'INTERODUCE TUS INGRESOS ANUALES: '.
-
-       ACEPTA-NUMERO.
-
-           ACCEPT ENTRADA.
-
-       MUESTRA-RESULTADO.
-
-           IF ENTRADA > 100000
-
-           COMPUTE IMPUESTOS = (ENTRADA * 10) / 100
-
-           DISPLAY "ESTE ANO TIENES QUE PAGAR : " IMPUESTOS
-
-           ELSE
-
-           DISPLAY 'NO TIENES QUE PAGAR IMPUESTOS '
-
-           END-IF
-
-           DISPLAY 'INTRODUCE OTRO INGRESO O PULSA 0 PASA SALIR '.
-
-       OTRO-NUMERO.
-
-           PERFORM ACEPTA-NUMERO
-
-           IF ENTRADA = 0
-
-           PERFORM FIN
-
-ELSE
-
-           PERFORM MUESTRA-RESULTADO
-
-           END-IF.
-
-       FIN.
-
-           DISPLAY 'FIN DE PROGRAMA'
-
-           STOP RUN.
+000010*****************************************************************
+000020*                                                               *
+000030*    PROGRAM-ID.   CAL-TAX                                      *
+000040*    AUTHOR.       J. MARTIN                                    *
+000050*    INSTALLATION. DIRECCION GENERAL DE TRIBUTOS - DEPTO SIS     *
+000060*    DATE-WRITTEN. 2019-03-11                                   *
+000070*    DATE-COMPILED.                                             *
+000080*                                                                *
+000090*    PURPOSE.      CALCULA EL IMPUESTO ANUAL SOBRE LA RENTA A    *
+000100*                  PARTIR DE LOS INGRESOS DECLARADOS.            *
+000110*                                                                *
+000120*-----------------------------------------------------------------
+000130*    MODIFICATION HISTORY                                       *
+000140*-----------------------------------------------------------------
+000150*    DATE       INIT  DESCRIPTION                                *
+000160*    ---------- ----  -------------------------------------------*
+000170*    2019-03-11 JM    ORIGINAL PROGRAM - MODO INTERACTIVO.       *
+000180*    2026-08-09 JM    CONVERTIDO A PROCESO BATCH.  SE SUSTITUYE  *
+000190*                     EL ACCEPT INTERACTIVO POR LECTURA DE UN    *
+000200*                     ARCHIVO SECUENCIAL DE ENTRADA (UN INGRESO  *
+000210*                     POR REGISTRO) Y SE ESCRIBEN LOS RESULTADOS *
+000220*                     EN UN ARCHIVO DE SALIDA.                   *
+000230*    2026-08-09 JM    SE AGREGA EXPFILE: SALIDA EN CSV PARA QUE  *
+000240*                     EL INTERFAZ DE NOMINA/LIQUIDACION LEA LOS  *
+000250*                     RESULTADOS SIN RETECLEARLOS.               *
+000260*****************************************************************
+000270
+000280 IDENTIFICATION DIVISION.
+000290 PROGRAM-ID. CAL-TAX.
+000300 AUTHOR. J. MARTIN.
+000310 INSTALLATION. DIRECCION GENERAL DE TRIBUTOS.
+000320 DATE-WRITTEN. 2019-03-11.
+000330 DATE-COMPILED.
+000340
+000350 ENVIRONMENT DIVISION.
+000360
+000370 CONFIGURATION SECTION.
+000380 SOURCE-COMPUTER. IBM-370.
+000390 OBJECT-COMPUTER. IBM-370.
+000400
+000410 INPUT-OUTPUT SECTION.
+000420 FILE-CONTROL.
+000430
+000440     SELECT INFILE ASSIGN TO INFILE
+000450         ORGANIZATION IS SEQUENTIAL
+000460         FILE STATUS IS TX-INFILE-STATUS.
+000470
+000480     SELECT OUTFILE ASSIGN TO OUTFILE
+000490         ORGANIZATION IS SEQUENTIAL
+000500         FILE STATUS IS TX-OUTFILE-STATUS.
+000510
+000520     SELECT AUDITFILE ASSIGN TO AUDITLOG
+000530         ORGANIZATION IS SEQUENTIAL
+000540         FILE STATUS IS TX-AUDITFILE-STATUS.
+000550
+000560     SELECT MASTFILE ASSIGN TO MASTFILE
+000570         ORGANIZATION IS INDEXED
+000580         ACCESS MODE IS DYNAMIC
+000590         RECORD KEY IS MST-TAXPAYER-ID
+000600         FILE STATUS IS TX-MASTFILE-STATUS.
+000610
+000620     SELECT OPTIONAL CKPTFILE ASSIGN TO CKPTFILE
+000630         ORGANIZATION IS SEQUENTIAL
+000640         FILE STATUS IS TX-CKPTFILE-STATUS.
+000650
+000660     SELECT EXPFILE ASSIGN TO EXPFILE
+000670         ORGANIZATION IS SEQUENTIAL
+000680         FILE STATUS IS TX-EXPFILE-STATUS.
+000690
+000700 DATA DIVISION.
+000710
+000720 FILE SECTION.
+000730
+000740 FD  INFILE
+000750     RECORDING MODE IS F
+000760     LABEL RECORDS ARE STANDARD.
+000770 01  IN-INCOME-REC.
+000780     05 IN-TAXPAYER-ID           PIC X(09).
+000790     05 IN-ENTRADA               PIC S9(09)V99.
+000800     05 IN-DEPENDIENTES          PIC 9(02).
+000810     05 IN-APORTE-JUBILACION     PIC 9(07)V99.
+000820     05 FILLER                   PIC X(11).
+000830
+000840 FD  OUTFILE
+000850     RECORDING MODE IS F
+000860     LABEL RECORDS ARE STANDARD.
+000870 01  OUT-RESULT-REC.
+000875     05 OUT-TAXPAYER-ID           PIC X(09).
+000880     05 OUT-ENTRADA              PIC 9(09)V99.
+000890     05 OUT-IMPUESTOS            PIC 9(09)V99.
+000900     05 FILLER                   PIC X(11).
+000910
+000920 FD  AUDITFILE
+000930     RECORDING MODE IS F
+000940     LABEL RECORDS ARE STANDARD.
+000950 01  AUD-AUDIT-REC.
+000955     05 AUD-TAXPAYER-ID           PIC X(09).
+000960     05 AUD-ENTRADA              PIC 9(09)V99.
+000970     05 AUD-IMPUESTOS            PIC 9(09)V99.
+000980     05 AUD-FECHA                PIC 9(08).
+000990     05 AUD-HORA                 PIC 9(08).
+001000     05 FILLER                   PIC X(01).
+001010
+001020 FD  MASTFILE.
+001030     COPY TAXPAYR.
+001040
+001050 FD  CKPTFILE
+001060     RECORDING MODE IS F
+001070     LABEL RECORDS ARE STANDARD.
+001080 01  CKP-CHECKPOINT-REC.
+001090     05 CKP-ULTIMO-PROCESADO     PIC 9(09).
+001100     05 CKP-FECHA                PIC 9(08).
+001110     05 CKP-HORA                 PIC 9(08).
+001120     05 CKP-TOTAL-PROCESADOS     PIC 9(09).
+001130     05 CKP-TOTAL-RECHAZADOS     PIC 9(09).
+001140     05 CKP-TOTAL-IMPUESTO-CERO  PIC 9(09).
+001150     05 CKP-TOTAL-IMPUESTO       PIC 9(11)V99.
+001160     05 FILLER                   PIC X(10).
+001170
+001180*--------------------------------------------------------------*
+001190*    EXPFILE - SALIDA EN FORMATO CSV PARA EL INTERFAZ DE        *
+001200*    NOMINA/LIQUIDACION.  UNA LINEA POR CONTRIBUYENTE LIQUIDADO.*
+001210*--------------------------------------------------------------*
+001220 FD  EXPFILE
+001230     RECORDING MODE IS F
+001240     LABEL RECORDS ARE STANDARD.
+001250 01  EXP-EXPORT-REC.
+001260     05 EXP-TAXPAYER-ID          PIC X(09).
+001270     05 EXP-COMMA-1              PIC X(01) VALUE ','.
+001280     05 EXP-TAXPAYER-NAME        PIC X(30).
+001290     05 EXP-COMMA-2              PIC X(01) VALUE ','.
+001300     05 EXP-INCOME-AMT           PIC 9(09)V99.
+001310     05 EXP-COMMA-3              PIC X(01) VALUE ','.
+001320     05 EXP-TAX-COMPUTED         PIC 9(09)V99.
+001330     05 EXP-COMMA-4              PIC X(01) VALUE ','.
+001340     05 EXP-RUN-DATE             PIC 9(08).
+001350     05 FILLER                   PIC X(09).
+001360
+001370 WORKING-STORAGE SECTION.
+001380
+001390 01  ENTRADA                     PIC S9(9)V99.
+001400
+001410 01  TX-IMPUESTOS-CALC            PIC 9(09)V99.
+001420
+001430 01  IMPUESTOS                   PIC ZZZZZZZZZ9.99.
+001440
+001450*--------------------------------------------------------------*
+001460*    TABLA DE TRAMOS DEL IMPUESTO (ESCALA PROGRESIVA)          *
+001470*    CADA TRAMO SE GRAVA SOLO POR LA PARTE DE RENTA QUE CAE    *
+001480*    DENTRO DE SUS LIMITES (CALCULO MARGINAL).                 *
+001490*--------------------------------------------------------------*
+001500 01  TX-CONSTANTES-TRAMOS.
+001510     05 FILLER PIC 9(09)V99 VALUE 0.
+001520     05 FILLER PIC 9(09)V99 VALUE 50000.
+001530     05 FILLER PIC 9(02)V999 VALUE 10.000.
+001540     05 FILLER PIC 9(09)V99 VALUE 50000.
+001550     05 FILLER PIC 9(09)V99 VALUE 100000.
+001560     05 FILLER PIC 9(02)V999 VALUE 20.000.
+001570     05 FILLER PIC 9(09)V99 VALUE 100000.
+001580     05 FILLER PIC 9(09)V99 VALUE 999999999.99.
+001590     05 FILLER PIC 9(02)V999 VALUE 30.000.
+001600
+001610 01  TX-TABLA-TRAMOS REDEFINES TX-CONSTANTES-TRAMOS.
+001620     05 TX-TRAMO OCCURS 3 TIMES.
+001630         10 TX-TRAMO-DESDE        PIC 9(09)V99.
+001640         10 TX-TRAMO-HASTA        PIC 9(09)V99.
+001650         10 TX-TRAMO-TIPO         PIC 9(02)V999.
+001660
+001670 01  TX-CALCULO-IMPUESTO.
+001680     05 TX-IDX-TRAMO              PIC 9(02)  COMP.
+001690     05 TX-BASE-EN-TRAMO          PIC 9(09)V99.
+001700     05 TX-IMPUESTO-TRAMO         PIC 9(09)V99.
+001710
+001720*--------------------------------------------------------------*
+001730*    DEDUCCIONES - DEPENDIENTES Y APORTES A JUBILACION QUE     *
+001740*    REDUCEN LA RENTA GRAVABLE ANTES DE APLICAR LA TABLA DE    *
+001750*    TRAMOS.                                                   *
+001760*--------------------------------------------------------------*
+001770 01  TX-DEDUCCIONES.
+001780     05 TX-DEPENDIENTES           PIC 9(02).
+001790     05 TX-APORTE-JUBILACION      PIC 9(07)V99.
+001800     05 TX-DEDUCCION-DEPENDIENTE  PIC 9(05)V99 VALUE 1000.00.
+001810     05 TX-BASE-IMPONIBLE         PIC S9(09)V99.
+001820
+001830*--------------------------------------------------------------*
+001840*    PUNTO DE CONTROL - PERMITE REINICIAR UN PROCESO BATCH     *
+001850*    GRANDE SIN VOLVER A PROCESAR LOS REGISTROS YA LIQUIDADOS.  *
+001860*--------------------------------------------------------------*
+001870 01  TX-PUNTO-CONTROL.
+001880     05 TX-CONTADOR-LEIDOS        PIC 9(09)  VALUE ZERO.
+001890     05 TX-ULTIMO-PROCESADO       PIC 9(09)  VALUE ZERO.
+001900     05 TX-INTERVALO-CHECKPOINT   PIC 9(05)  VALUE 00100.
+001910     05 TX-COCIENTE-CHECKPOINT    PIC 9(09).
+001920     05 TX-RESTO-CHECKPOINT       PIC 9(05).
+001930
+001940*--------------------------------------------------------------*
+001950*    TOTALES DE CONTROL - PARA CUADRAR LA LIQUIDACION DEL DIA   *
+001960*    CONTRA EL TOTAL DE CONTROL QUE FACILITA FINANZAS.          *
+001970*--------------------------------------------------------------*
+001980 01  TX-TOTALES.
+001990     05 TX-TOTAL-PROCESADOS       PIC 9(09)  VALUE ZERO.
+002000     05 TX-TOTAL-RECHAZADOS       PIC 9(09)  VALUE ZERO.
+002010     05 TX-TOTAL-IMPUESTO-CERO    PIC 9(09)  VALUE ZERO.
+002020     05 TX-TOTAL-IMPUESTO         PIC 9(11)V99 VALUE ZERO.
+002030     05 TX-TOTAL-IMPUESTO-ED      PIC Z(10)9.99.
+002040 01  TX-SWITCHES.
+002050     05 TX-EOF-SW                PIC X(01) VALUE 'N'.
+002060         88 TX-EOF                VALUE 'Y'.
+002070     05 TX-VALIDACION-SW         PIC X(01) VALUE 'S'.
+002080         88 TX-ENTRADA-VALIDA     VALUE 'S'.
+002090         88 TX-ENTRADA-INVALIDA   VALUE 'N'.
+002100     05 TX-MAESTRO-SW            PIC X(01) VALUE 'N'.
+002110         88 TX-MAESTRO-ENCONTRADO     VALUE 'S'.
+002120         88 TX-MAESTRO-NO-ENCONTRADO  VALUE 'N'.
+002130     05 TX-CKPT-EOF-SW           PIC X(01) VALUE 'N'.
+002140         88 TX-CKPT-EOF              VALUE 'Y'.
+002150
+002160*--------------------------------------------------------------*
+002170*    LIMITES ACEPTABLES PARA EL INGRESO DECLARADO.  EL TECHO    *
+002180*    ES CONFIGURABLE - SE REVISA PERIODICAMENTE CON FINANZAS.   *
+002190*--------------------------------------------------------------*
+002200 01  TX-LIMITES.
+002210     05 TX-TECHO-INGRESO         PIC 9(09)V99 VALUE 5000000.00.
+002220
+002230 01  TX-FILE-STATUSES.
+002240     05 TX-INFILE-STATUS         PIC X(02) VALUE '00'.
+002250     05 TX-OUTFILE-STATUS        PIC X(02) VALUE '00'.
+002260     05 TX-AUDITFILE-STATUS      PIC X(02) VALUE '00'.
+002270     05 TX-MASTFILE-STATUS       PIC X(02) VALUE '00'.
+002280     05 TX-CKPTFILE-STATUS       PIC X(02) VALUE '00'.
+002290     05 TX-EXPFILE-STATUS        PIC X(02) VALUE '00'.
+002292
+002294*--------------------------------------------------------------*
+002296*    TX-ERROR-CONTROL - USADO POR VERIFICA-ESTADO-ARCHIVO PARA  *
+002298*    IDENTIFICAR EN EL MENSAJE DE ABORTO QUE ARCHIVO Y QUE       *
+002299*    FILE STATUS PROVOCARON EL FALLO DE E/S.                    *
+002301*--------------------------------------------------------------*
+002302 01  TX-ERROR-CONTROL.
+002304     05 TX-ERROR-ARCHIVO         PIC X(08).
+002306     05 TX-ERROR-STATUS          PIC X(02).
+002308
+002310 PROCEDURE DIVISION.
+002320
+002330 MAIN-PROCEDURE.
+002340
+002350     PERFORM INICIO.
+002360
+002370     PERFORM ACEPTA-NUMERO.
+002380
+002390     PERFORM OTRO-NUMERO WITH TEST AFTER UNTIL TX-EOF.
+002400
+002410     PERFORM FIN.
+002420
+002430 INICIO.
+002440
+002450     OPEN INPUT INFILE.
+002452     MOVE 'INFILE'   TO TX-ERROR-ARCHIVO.
+002454     MOVE TX-INFILE-STATUS TO TX-ERROR-STATUS.
+002456     PERFORM VERIFICA-ESTADO-ARCHIVO.
+002460
+002470     DISPLAY 'CAL-TAX - PROCESO BATCH DE INGRESOS ANUALES'.
+002480
+002490     PERFORM LEE-PUNTO-CONTROL.
+002500
+002510*    SI HAY UN PUNTO DE CONTROL DE UNA EJECUCION ANTERIOR SIN    *
+002520*    TERMINAR, OUTFILE Y EXPFILE SE ABREN EN MODO EXTEND PARA    *
+002530*    NO PERDER LAS SALIDAS YA ESCRITAS PARA LOS REGISTROS YA     *
+002540*    OMITIDOS; SI ES UNA EJECUCION NUEVA SE ABREN EN OUTPUT.     *
+002550     IF TX-ULTIMO-PROCESADO > 0
+002560         OPEN EXTEND OUTFILE
+002562         MOVE 'OUTFILE'  TO TX-ERROR-ARCHIVO
+002564         MOVE TX-OUTFILE-STATUS TO TX-ERROR-STATUS
+002566         PERFORM VERIFICA-ESTADO-ARCHIVO
+002570         OPEN EXTEND EXPFILE
+002572         MOVE 'EXPFILE'  TO TX-ERROR-ARCHIVO
+002574         MOVE TX-EXPFILE-STATUS TO TX-ERROR-STATUS
+002576         PERFORM VERIFICA-ESTADO-ARCHIVO
+002580         DISPLAY 'REINICIO - SE OMITEN LOS PRIMEROS REGISTROS '
+002590             'YA LIQUIDADOS: ' TX-ULTIMO-PROCESADO
+002600         PERFORM OMITE-REGISTRO-PROCESADO
+002610             TX-ULTIMO-PROCESADO TIMES
+002620     ELSE
+002630         OPEN OUTPUT OUTFILE
+002632         MOVE 'OUTFILE'  TO TX-ERROR-ARCHIVO
+002634         MOVE TX-OUTFILE-STATUS TO TX-ERROR-STATUS
+002636         PERFORM VERIFICA-ESTADO-ARCHIVO
+002640         OPEN OUTPUT EXPFILE
+002642         MOVE 'EXPFILE'  TO TX-ERROR-ARCHIVO
+002644         MOVE TX-EXPFILE-STATUS TO TX-ERROR-STATUS
+002646         PERFORM VERIFICA-ESTADO-ARCHIVO
+002650     END-IF.
+002660
+002670     OPEN EXTEND AUDITFILE.
+002672     MOVE 'AUDITLOG' TO TX-ERROR-ARCHIVO.
+002674     MOVE TX-AUDITFILE-STATUS TO TX-ERROR-STATUS.
+002676     PERFORM VERIFICA-ESTADO-ARCHIVO.
+002680     OPEN I-O MASTFILE.
+002682     MOVE 'MASTFILE' TO TX-ERROR-ARCHIVO.
+002684     MOVE TX-MASTFILE-STATUS TO TX-ERROR-STATUS.
+002686     PERFORM VERIFICA-ESTADO-ARCHIVO.
+002690
+002700     OPEN EXTEND CKPTFILE.
+002702     MOVE 'CKPTFILE' TO TX-ERROR-ARCHIVO.
+002704     MOVE TX-CKPTFILE-STATUS TO TX-ERROR-STATUS.
+002706     PERFORM VERIFICA-ESTADO-ARCHIVO.
+002710
+002720*--------------------------------------------------------------*
+002730*    LEE-PUNTO-CONTROL - RECUPERA EL ULTIMO PUNTO DE CONTROL    *
+002740*    GRABADO (SI EXISTE) PARA SABER CUANTOS REGISTROS DE        *
+002750*    ENTRADA YA SE LIQUIDARON EN UNA EJECUCION ANTERIOR.        *
+002760*--------------------------------------------------------------*
+002770 LEE-PUNTO-CONTROL.
+002780
+002790     OPEN INPUT CKPTFILE.
+002792*    CKPTFILE ES OPTIONAL - STATUS '05' ES NORMAL EN             *
+002794*    LA PRIMERA EJECUCION; CUALQUIER OTRO STATUS                 *
+002796*    DISTINTO DE '00' SI ES UN ERROR.                            *
+002798     IF TX-CKPTFILE-STATUS = '00' OR TX-CKPTFILE-STATUS = '05'
+002799         CONTINUE
+002800     ELSE
+002802         MOVE 'CKPTFILE' TO TX-ERROR-ARCHIVO
+002804         MOVE TX-CKPTFILE-STATUS TO TX-ERROR-STATUS
+002806         PERFORM VERIFICA-ESTADO-ARCHIVO
+002808     END-IF.
+002810
+002812     PERFORM LEE-UN-PUNTO-CONTROL
+002820         WITH TEST AFTER UNTIL TX-CKPT-EOF.
+002830
+002840     CLOSE CKPTFILE.
+002850
+002860*--------------------------------------------------------------*
+002870*    LEE-UN-PUNTO-CONTROL - SE QUEDA CON EL ULTIMO REGISTRO     *
+002880*    LEIDO, QUE ES EL PUNTO DE CONTROL MAS RECIENTE.            *
+002890*--------------------------------------------------------------*
+002900 LEE-UN-PUNTO-CONTROL.
+002910
+002920     READ CKPTFILE
+002930         AT END
+002940             SET TX-CKPT-EOF TO TRUE
+002950         NOT AT END
+002960             MOVE CKP-ULTIMO-PROCESADO TO TX-ULTIMO-PROCESADO
+002970             MOVE CKP-TOTAL-PROCESADOS TO TX-TOTAL-PROCESADOS
+002980             MOVE CKP-TOTAL-RECHAZADOS TO TX-TOTAL-RECHAZADOS
+002990             MOVE CKP-TOTAL-IMPUESTO-CERO
+003000                 TO TX-TOTAL-IMPUESTO-CERO
+003010             MOVE CKP-TOTAL-IMPUESTO TO TX-TOTAL-IMPUESTO
+003020     END-READ.
+003030
+003040*--------------------------------------------------------------*
+003050*    OMITE-REGISTRO-PROCESADO - DESCARTA UN REGISTRO DE         *
+003060*    ENTRADA YA LIQUIDADO EN LA EJECUCION ANTERIOR, SIN VOLVER  *
+003070*    A CALCULAR NI A ESCRIBIR EN LA AUDITORIA.                  *
+003080*--------------------------------------------------------------*
+003090 OMITE-REGISTRO-PROCESADO.
+003100
+003110     IF NOT TX-EOF
+003120         READ INFILE
+003130             AT END
+003140                 SET TX-EOF TO TRUE
+003150         END-READ
+003160         IF NOT TX-EOF
+003170             ADD 1 TO TX-CONTADOR-LEIDOS
+003180         END-IF
+003190     END-IF.
+003200
+003210*--------------------------------------------------------------*
+003220*    GRABA-PUNTO-CONTROL - CADA TX-INTERVALO-CHECKPOINT         *
+003230*    REGISTROS LEIDOS, GRABA LA POSICION ACTUAL PARA QUE UN     *
+003240*    REINICIO PUEDA RETOMAR DESDE AHI.                          *
+003250*--------------------------------------------------------------*
+003260 GRABA-PUNTO-CONTROL.
+003270
+003280     DIVIDE TX-CONTADOR-LEIDOS BY TX-INTERVALO-CHECKPOINT
+003290         GIVING TX-COCIENTE-CHECKPOINT
+003300         REMAINDER TX-RESTO-CHECKPOINT.
+003310
+003320     IF TX-RESTO-CHECKPOINT = 0
+003330         MOVE TX-CONTADOR-LEIDOS     TO CKP-ULTIMO-PROCESADO
+003340         MOVE TX-TOTAL-PROCESADOS    TO CKP-TOTAL-PROCESADOS
+003350         MOVE TX-TOTAL-RECHAZADOS    TO CKP-TOTAL-RECHAZADOS
+003360         MOVE TX-TOTAL-IMPUESTO-CERO TO CKP-TOTAL-IMPUESTO-CERO
+003370         MOVE TX-TOTAL-IMPUESTO      TO CKP-TOTAL-IMPUESTO
+003380         ACCEPT CKP-FECHA FROM DATE YYYYMMDD
+003390         ACCEPT CKP-HORA  FROM TIME
+003400         WRITE CKP-CHECKPOINT-REC
+003402         MOVE 'CKPTFILE' TO TX-ERROR-ARCHIVO
+003404         MOVE TX-CKPTFILE-STATUS TO TX-ERROR-STATUS
+003406         PERFORM VERIFICA-ESTADO-ARCHIVO
+003410     END-IF.
+003412
+003414*--------------------------------------------------------------*
+003416*    VERIFICA-ESTADO-ARCHIVO - ABORTA EL PROCESO SI LA ULTIMA   *
+003418*    OPERACION DE E/S SOBRE UN ARCHIVO (OPEN, WRITE, REWRITE)    *
+003420*    NO TERMINO CON EXITO, EN LUGAR DE SEGUIR ADELANTE SIN       *
+003422*    COMPROBAR EL CODIGO DE RETORNO - EL PROCESO CORRE           *
+003424*    DESATENDIDO DE NOCHE Y NADIE ESTA MIRANDO LA PANTALLA.      *
+003426*--------------------------------------------------------------*
+003428 VERIFICA-ESTADO-ARCHIVO.
+003430
+003432     IF TX-ERROR-STATUS NOT = '00'
+003434         DISPLAY '*** ERROR DE E/S - ARCHIVO : ' TX-ERROR-ARCHIVO
+003436         DISPLAY '*** FILE STATUS            : ' TX-ERROR-STATUS
+003438         MOVE 16 TO RETURN-CODE
+003440         STOP RUN
+003442     END-IF.
+003444
+003446 ACEPTA-NUMERO.
+003448
+003450     READ INFILE
+003460         AT END
+003470             SET TX-EOF TO TRUE
+003480     END-READ.
+003490
+003500     IF NOT TX-EOF
+003510         ADD 1 TO TX-CONTADOR-LEIDOS
+003520         MOVE IN-ENTRADA           TO ENTRADA
+003530         MOVE IN-DEPENDIENTES      TO TX-DEPENDIENTES
+003540         MOVE IN-APORTE-JUBILACION TO TX-APORTE-JUBILACION
+003550         PERFORM VALIDA-ENTRADA
+003560         IF TX-ENTRADA-VALIDA
+003570             PERFORM ACCESO-MAESTRO
+003580             IF TX-MAESTRO-ENCONTRADO
+003590                 PERFORM MUESTRA-RESULTADO
+003600             ELSE
+003610                 PERFORM RECHAZA-MAESTRO
+003620             END-IF
+003630         ELSE
+003640             PERFORM RECHAZA-ENTRADA
+003650         END-IF
+003660*        EL PUNTO DE CONTROL SE GRABA DESPUES DE LIQUIDAR EL     *
+003670*        REGISTRO, NO ANTES, PARA QUE UN ABORTO A MITAD DE UN    *
+003680*        REGISTRO NO LO DE POR PROCESADO SIN HABERLO LIQUIDADO.  *
+003690         PERFORM GRABA-PUNTO-CONTROL
+003700     END-IF.
+003710
+003720*--------------------------------------------------------------*
+003730*    ACCESO-MAESTRO - LOCALIZA AL CONTRIBUYENTE EN EL MAESTRO  *
+003740*    INDEXADO POR SU IDENTIFICADOR.  SOLO SE CALCULA IMPUESTO  *
+003750*    PARA CONTRIBUYENTES YA DADOS DE ALTA.                     *
+003760*--------------------------------------------------------------*
+003770 ACCESO-MAESTRO.
+003780
+003790     MOVE IN-TAXPAYER-ID TO MST-TAXPAYER-ID.
+003800
+003810     READ MASTFILE
+003820         INVALID KEY
+003830             SET TX-MAESTRO-NO-ENCONTRADO TO TRUE
+003840         NOT INVALID KEY
+003850             SET TX-MAESTRO-ENCONTRADO TO TRUE
+003860     END-READ.
+003870
+003880*--------------------------------------------------------------*
+003890*    RECHAZA-MAESTRO - EL CONTRIBUYENTE NO ESTA DADO DE ALTA   *
+003900*    EN EL MAESTRO.                                            *
+003910*--------------------------------------------------------------*
+003920 RECHAZA-MAESTRO.
+003930
+003940     DISPLAY 'CONTRIBUYENTE NO REGISTRADO EN EL MAESTRO: '
+003950         MST-TAXPAYER-ID.
+003960
+003970     ADD 1 TO TX-TOTAL-RECHAZADOS.
+003980
+003990*--------------------------------------------------------------*
+004000*    VALIDA-ENTRADA - DESCARTA IMPORTES NEGATIVOS, CERO (EN    *
+004010*    BATCH EL CERO YA NO ES SENAL DE FIN, EL FIN DE ARCHIVO LO *
+004020*    MARCA) O POR ENCIMA DEL TECHO CONFIGURADO.                *
+004030*--------------------------------------------------------------*
+004040 VALIDA-ENTRADA.
+004050
+004060     SET TX-ENTRADA-VALIDA TO TRUE.
+004070
+004080     IF ENTRADA NOT NUMERIC
+004090         SET TX-ENTRADA-INVALIDA TO TRUE
+004100     ELSE
+004110         IF ENTRADA < 0 OR ENTRADA = 0
+004120             SET TX-ENTRADA-INVALIDA TO TRUE
+004130         ELSE
+004140             IF ENTRADA > TX-TECHO-INGRESO
+004150                 SET TX-ENTRADA-INVALIDA TO TRUE
+004160             END-IF
+004170         END-IF
+004180     END-IF.
+004190
+004200*--------------------------------------------------------------*
+004210*    RECHAZA-ENTRADA - AVISA DEL RECHAZO Y PASA AL SIGUIENTE   *
+004220*    REGISTRO SIN CALCULAR IMPUESTO.                           *
+004230*--------------------------------------------------------------*
+004240 RECHAZA-ENTRADA.
+004250
+004260     DISPLAY 'INGRESO RECHAZADO - VALOR NEGATIVO, CERO O '
+004270     DISPLAY 'FUERA DE LIMITE: ' ENTRADA.
+004280
+004290     ADD 1 TO TX-TOTAL-RECHAZADOS.
+004300
+004310 MUESTRA-RESULTADO.
+004320
+004330     PERFORM APLICA-DEDUCCIONES.
+004340
+004350     MOVE ZERO TO TX-IMPUESTOS-CALC.
+004360
+004370     PERFORM CALCULA-TRAMO
+004380         VARYING TX-IDX-TRAMO FROM 1 BY 1
+004390         UNTIL TX-IDX-TRAMO > 3.
+004400
+004410     MOVE TX-IMPUESTOS-CALC TO IMPUESTOS.
+004420
+004430     IF TX-IMPUESTOS-CALC > 0
+004440
+004450         DISPLAY "ESTE ANO TIENES QUE PAGAR : " IMPUESTOS
+004460
+004470     ELSE
+004480
+004490         DISPLAY 'NO TIENES QUE PAGAR IMPUESTOS '
+004500
+004510         ADD 1 TO TX-TOTAL-IMPUESTO-CERO
+004520
+004530     END-IF
+004540
+004550     ADD 1 TO TX-TOTAL-PROCESADOS
+004560     ADD TX-IMPUESTOS-CALC TO TX-TOTAL-IMPUESTO
+004570
+004580     MOVE MST-TAXPAYER-ID   TO OUT-TAXPAYER-ID
+004585     MOVE ENTRADA           TO OUT-ENTRADA
+004590     MOVE TX-IMPUESTOS-CALC TO OUT-IMPUESTOS
+004600     WRITE OUT-RESULT-REC.
+004602     MOVE 'OUTFILE'  TO TX-ERROR-ARCHIVO.
+004604     MOVE TX-OUTFILE-STATUS TO TX-ERROR-STATUS.
+004606     PERFORM VERIFICA-ESTADO-ARCHIVO.
+004610
+004620     PERFORM ESCRIBE-AUDITORIA.
+004630
+004640     PERFORM EXPORTA-RESULTADO.
+004650
+004660     PERFORM ACTUALIZA-MAESTRO.
+004670
+004680*--------------------------------------------------------------*
+004690*    ACTUALIZA-MAESTRO - DEJA EN EL MAESTRO EL INGRESO Y EL    *
+004700*    IMPUESTO DE ESTA LIQUIDACION, PARA QUE UNA CONSULTA POR   *
+004710*    IDENTIFICADOR DEVUELVA SIEMPRE EL DATO MAS RECIENTE.       *
+004720*--------------------------------------------------------------*
+004730 ACTUALIZA-MAESTRO.
+004740
+004750     MOVE ENTRADA           TO MST-ANNUAL-INCOME
+004760     MOVE TX-IMPUESTOS-CALC TO MST-LAST-TAX-COMPUTED
+004770     ACCEPT MST-LAST-RUN-DATE FROM DATE YYYYMMDD
+004780     REWRITE MST-TAXPAYER-REC.
+004782     MOVE 'MASTFILE' TO TX-ERROR-ARCHIVO.
+004784     MOVE TX-MASTFILE-STATUS TO TX-ERROR-STATUS.
+004786     PERFORM VERIFICA-ESTADO-ARCHIVO.
+004790
+004800*--------------------------------------------------------------*
+004810*    APLICA-DEDUCCIONES - RESTA DE LA ENTRADA BRUTA LA         *
+004820*    DEDUCCION POR DEPENDIENTES Y EL APORTE A JUBILACION PARA  *
+004830*    OBTENER LA BASE IMPONIBLE SOBRE LA QUE SE CALCULA EL      *
+004840*    IMPUESTO.  LA BASE NUNCA BAJA DE CERO.                    *
+004850*--------------------------------------------------------------*
+004860 APLICA-DEDUCCIONES.
+004870
+004880     COMPUTE TX-BASE-IMPONIBLE =
+004890         ENTRADA - (TX-DEPENDIENTES * TX-DEDUCCION-DEPENDIENTE)
+004900                 - TX-APORTE-JUBILACION.
+004910
+004920     IF TX-BASE-IMPONIBLE < 0
+004930         MOVE ZERO TO TX-BASE-IMPONIBLE
+004940     END-IF.
+004950
+004960*--------------------------------------------------------------*
+004970*    CALCULA-TRAMO - GRAVA MARGINALMENTE LA PARTE DE LA BASE   *
+004980*    IMPONIBLE QUE CAE DENTRO DEL TRAMO TX-IDX-TRAMO Y ACUMULA  *
+004990*    EL RESULTADO EN TX-IMPUESTOS-CALC.                        *
+005000*--------------------------------------------------------------*
+005010 CALCULA-TRAMO.
+005020
+005030     IF TX-BASE-IMPONIBLE > TX-TRAMO-DESDE (TX-IDX-TRAMO)
+005040
+005050         IF TX-BASE-IMPONIBLE > TX-TRAMO-HASTA (TX-IDX-TRAMO)
+005060             COMPUTE TX-BASE-EN-TRAMO =
+005070                 TX-TRAMO-HASTA (TX-IDX-TRAMO) -
+005080                 TX-TRAMO-DESDE (TX-IDX-TRAMO)
+005090         ELSE
+005100             COMPUTE TX-BASE-EN-TRAMO =
+005110                 TX-BASE-IMPONIBLE - TX-TRAMO-DESDE (TX-IDX-TRAMO)
+005120         END-IF
+005130
+005140         COMPUTE TX-IMPUESTO-TRAMO ROUNDED =
+005150             (TX-BASE-EN-TRAMO * TX-TRAMO-TIPO (TX-IDX-TRAMO))
+005160                 / 100
+005170
+005180         ADD TX-IMPUESTO-TRAMO TO TX-IMPUESTOS-CALC
+005190     END-IF.
+005200
+005210*--------------------------------------------------------------*
+005220*    ESCRIBE-AUDITORIA - DEJA CONSTANCIA EN EL ARCHIVO DE      *
+005230*    AUDITORIA DE CADA CALCULO REALIZADO, CON FECHA Y HORA,    *
+005240*    PARA PODER RECONSTRUIR EL RESULTADO EN UNA REVISION.      *
+005250*--------------------------------------------------------------*
+005260 ESCRIBE-AUDITORIA.
+005270
+005280     MOVE MST-TAXPAYER-ID   TO AUD-TAXPAYER-ID
+005285     MOVE ENTRADA           TO AUD-ENTRADA
+005290     MOVE TX-IMPUESTOS-CALC TO AUD-IMPUESTOS
+005300     ACCEPT AUD-FECHA FROM DATE YYYYMMDD
+005310     ACCEPT AUD-HORA  FROM TIME
+005320     WRITE AUD-AUDIT-REC.
+005322     MOVE 'AUDITLOG' TO TX-ERROR-ARCHIVO.
+005324     MOVE TX-AUDITFILE-STATUS TO TX-ERROR-STATUS.
+005326     PERFORM VERIFICA-ESTADO-ARCHIVO.
+005330
+005340*--------------------------------------------------------------*
+005350*    EXPORTA-RESULTADO - GENERA LA LINEA CSV CON EL RESULTADO   *
+005360*    DE ESTE CONTRIBUYENTE PARA QUE EL INTERFAZ DE NOMINA/      *
+005370*    LIQUIDACION LA RECOJA, SIN QUE NADIE TENGA QUE RETECLEAR   *
+005380*    LOS IMPORTES DESDE LA PANTALLA.                            *
+005390*--------------------------------------------------------------*
+005400 EXPORTA-RESULTADO.
+005410
+005420     MOVE MST-TAXPAYER-ID   TO EXP-TAXPAYER-ID
+005430     MOVE MST-TAXPAYER-NAME TO EXP-TAXPAYER-NAME
+005440     MOVE ENTRADA           TO EXP-INCOME-AMT
+005450     MOVE TX-IMPUESTOS-CALC TO EXP-TAX-COMPUTED
+005460     ACCEPT EXP-RUN-DATE FROM DATE YYYYMMDD
+005470     WRITE EXP-EXPORT-REC.
+005472     MOVE 'EXPFILE'  TO TX-ERROR-ARCHIVO.
+005474     MOVE TX-EXPFILE-STATUS TO TX-ERROR-STATUS.
+005476     PERFORM VERIFICA-ESTADO-ARCHIVO.
+005480
+005490 OTRO-NUMERO.
+005500
+005510     PERFORM ACEPTA-NUMERO.
+005520
+005530 FIN.
+005540
+005550     PERFORM IMPRIME-RESUMEN.
+005560
+005570     CLOSE INFILE.
+005580     CLOSE OUTFILE.
+005590     CLOSE AUDITFILE.
+005600     CLOSE MASTFILE.
+005610     CLOSE CKPTFILE.
+005620     CLOSE EXPFILE.
+005630
+005640     PERFORM LIMPIA-PUNTO-CONTROL.
+005650
+005660     DISPLAY 'FIN DE PROGRAMA'
+005670
+005680     STOP RUN.
+005690
+005700*--------------------------------------------------------------*
+005710*    LIMPIA-PUNTO-CONTROL - SOLO SE LLEGA AQUI CUANDO EL RUN     *
+005720*    TERMINO CON EXITO (LLEGO AL FINAL DE INFILE); UN ABORTO A   *
+005730*    MITAD DE PROCESO NO PASA POR FIN Y EL PUNTO DE CONTROL      *
+005740*    QUEDA INTACTO PARA EL REINICIO.  AL TERMINAR BIEN, SE VACIA *
+005750*    CKPTFILE PARA QUE LA PROXIMA EJECUCION (UN NUEVO EXTRACTO   *
+005760*    DE INFILE) EMPIECE DESDE EL REGISTRO UNO Y NO HEREDE EL     *
+005770*    PUNTO DE CONTROL DE HOY.                                    *
+005780*--------------------------------------------------------------*
+005790 LIMPIA-PUNTO-CONTROL.
+005800
+005810     OPEN OUTPUT CKPTFILE.
+005812     MOVE 'CKPTFILE' TO TX-ERROR-ARCHIVO.
+005814     MOVE TX-CKPTFILE-STATUS TO TX-ERROR-STATUS.
+005816     PERFORM VERIFICA-ESTADO-ARCHIVO.
+005820     CLOSE CKPTFILE.
+005830
+005840*--------------------------------------------------------------*
+005850*    IMPRIME-RESUMEN - INFORME DE CONTROL DE FIN DE PROCESO,    *
+005860*    PARA CUADRAR CONTRA EL TOTAL QUE FACILITA FINANZAS.        *
+005870*--------------------------------------------------------------*
+005880 IMPRIME-RESUMEN.
+005890
+005900     MOVE TX-TOTAL-IMPUESTO TO TX-TOTAL-IMPUESTO-ED.
+005910
+005920     DISPLAY ' '.
+005930     DISPLAY '===================================='.
+005940     DISPLAY '  CAL-TAX - INFORME DE CONTROL'.
+005950     DISPLAY '===================================='.
+005960     DISPLAY '  PROCESADOS  : ' TX-TOTAL-PROCESADOS.
+005970     DISPLAY '  RECHAZADOS  : ' TX-TOTAL-RECHAZADOS.
+005980     DISPLAY '  SIN IMPUESTO: ' TX-TOTAL-IMPUESTO-CERO.
+005990     DISPLAY '  IMPUESTO TOT: ' TX-TOTAL-IMPUESTO-ED.
+006000     DISPLAY '===================================='.
