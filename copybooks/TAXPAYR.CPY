@@ -0,0 +1,15 @@
+000100*--------------------------------------------------------------*
+000200*    TAXPAYR - LAYOUT DEL REGISTRO MAESTRO DE CONTRIBUYENTES   *
+000300*    USADO POR EL ARCHIVO INDEXADO MASTFILE (CAL-TAX).         *
+000400*--------------------------------------------------------------*
+000500 01  MST-TAXPAYER-REC.
+000600     05 MST-TAXPAYER-ID          PIC X(09).
+000700     05 MST-TAXPAYER-NAME        PIC X(30).
+000800     05 MST-ANNUAL-INCOME        PIC 9(09)V99.
+000900     05 MST-FILING-STATUS        PIC X(01).
+001000         88 MST-SOLTERO              VALUE 'S'.
+001100         88 MST-CASADO               VALUE 'C'.
+001200         88 MST-CABEZA-FAMILIA       VALUE 'H'.
+001300     05 MST-LAST-TAX-COMPUTED    PIC 9(09)V99.
+001400     05 MST-LAST-RUN-DATE        PIC 9(08).
+001500     05 FILLER                   PIC X(10).
